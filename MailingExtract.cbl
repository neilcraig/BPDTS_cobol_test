@@ -0,0 +1,92 @@
+       identification division.
+       program-id. MailingExtract.
+
+       environment division.
+       configuration section.
+       input-output section.
+       file-control.
+       select input-file assign to disk "C:\Patron.dat"
+           organization indexed
+           access sequential
+           record key pr-patron-number.
+       select sort-file assign to disk "C:\PatronSort.tmp".
+       select label-file assign to disk "C:\MailingLabels.dat"
+           organization line sequential.
+
+       data division.
+
+       file section.
+       FD  input-file.
+       copy "Patron.cpy".
+
+       SD  sort-file.
+       01  sort-record.
+        10  sr-last-name                pic X(12).
+        10  sr-first-name               pic X(10).
+        10  sr-street-address           pic X(20).
+        10  sr-city                     pic X(14).
+        10  sr-state                    pic X(02).
+        10  sr-zip                      pic X(10).
+
+       FD  label-file.
+       01  label-record.
+        10  lb-first-name               pic X(10).
+        10  filler                      pic X(01) value space.
+        10  lb-last-name                pic X(12).
+        10  filler                      pic X(01) value space.
+        10  lb-street-address           pic X(20).
+        10  filler                      pic X(01) value space.
+        10  lb-city                     pic X(14).
+        10  filler                      pic X(01) value space.
+        10  lb-state                    pic X(02).
+        10  filler                      pic X(01) value space.
+        10  lb-zip                      pic X(10).
+
+       working-storage section.
+       01  ws-eof-fg                    pic X(01) value "N".
+       01  ws-sort-eof-fg               pic X(01) value "N".
+       01  ws-label-count               pic 9(05) value zero.
+
+       procedure division.
+       start-para.
+           Display "Mailing-label directory extract".
+           sort sort-file
+               on ascending key sr-last-name
+               input procedure is read-patrons-para
+               output procedure is write-labels-para.
+           Display "Labels written : " ws-label-count.
+           Stop run.
+       read-patrons-para.
+           Open input input-file.
+           perform read-loop-para until ws-eof-fg = "Y".
+           Close input-file.
+       read-loop-para.
+           read input-file
+               at end move "Y" to ws-eof-fg
+               not at end perform release-para.
+       release-para.
+           move pr-last-name to sr-last-name.
+           move pr-first-name to sr-first-name.
+           move pr-street-address to sr-street-address.
+           move pr-city to sr-city.
+           move pr-state to sr-state.
+           move pr-zip to sr-zip.
+           release sort-record.
+       write-labels-para.
+           Open output label-file.
+           perform return-loop-para until ws-sort-eof-fg = "Y".
+           Close label-file.
+       return-loop-para.
+           return sort-file
+               at end move "Y" to ws-sort-eof-fg
+               not at end perform write-one-label-para.
+       write-one-label-para.
+           move spaces to label-record.
+           move sr-first-name to lb-first-name.
+           move sr-last-name to lb-last-name.
+           move sr-street-address to lb-street-address.
+           move sr-city to lb-city.
+           move sr-state to lb-state.
+           move sr-zip to lb-zip.
+           write label-record.
+           add 1 to ws-label-count.
