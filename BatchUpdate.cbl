@@ -0,0 +1,120 @@
+       identification division.
+       program-id. BatchUpdate.
+
+       environment division.
+       configuration section.
+       input-output section.
+       file-control.
+       select input-file assign to disk "C:\Patron.dat"
+           organization indexed
+           access random
+           record key pr-patron-number.
+       select trans-file assign to disk "C:\PatronTrans.dat"
+           organization line sequential.
+
+       data division.
+
+       file section.
+       FD  input-file.
+       copy "Patron.cpy".
+
+       FD  trans-file.
+       01  trans-record.
+        10  tr-patron-number            pic X(03).
+        10  filler                      pic X(01) value space.
+        10  tr-field-name               pic X(16).
+        10  filler                      pic X(01) value space.
+        10  tr-new-value                pic X(20).
+      * BOOKS-OUT/TOTAL-FEES rows carry the value as zero-padded
+      * unsigned digits (no decimal point) in tr-new-value.
+        10  tr-new-value-books redefines tr-new-value
+                                       pic 9(02).
+        10  tr-new-value-fees redefines tr-new-value
+                                       pic 9(03)v9(02).
+
+       working-storage section.
+       01  ws-eof-fg                    pic X(01) value "N".
+       01  ws-found-fg                  pic X(01).
+       01  ws-reject-fg                 pic X(01).
+       01  ws-changed-count             pic 9(05) value zero.
+       01  ws-rejected-count            pic 9(05) value zero.
+
+       procedure division.
+       start-para.
+           Open i-o input-file.
+           Open input trans-file.
+           Display "Batch patron update".
+       read-para.
+           read trans-file
+               at end move "Y" to ws-eof-fg.
+           if ws-eof-fg = "Y"
+               go report-para
+           end-if.
+           if tr-patron-number is not numeric
+               or tr-patron-number = "000"
+               Display "Rejected - patron " tr-patron-number
+                   " invalid patron number"
+               add 1 to ws-rejected-count
+               go read-para
+           end-if.
+           move "N" to ws-reject-fg.
+           move tr-patron-number to pr-patron-number.
+           move "Y" to ws-found-fg.
+           read input-file
+               key is pr-patron-number
+               invalid key move "N" to ws-found-fg.
+           if ws-found-fg = "N"
+               Display "Rejected - patron " tr-patron-number
+                   " not on file"
+               add 1 to ws-rejected-count
+               go read-para
+           end-if.
+           perform apply-field-para.
+           if ws-reject-fg = "Y"
+               add 1 to ws-rejected-count
+               go read-para
+           end-if.
+           rewrite patron-record.
+           add 1 to ws-changed-count.
+           go read-para.
+       apply-field-para.
+           evaluate tr-field-name
+               when "STREET-ADDRESS"
+                   move tr-new-value to pr-street-address
+               when "CITY"
+                   move tr-new-value to pr-city
+               when "STATE"
+                   move tr-new-value to pr-state
+               when "ZIP"
+                   move tr-new-value to pr-zip
+               when "PRIVILEGE-STATUS"
+                   move tr-new-value to pr-privilege-status
+               when "PATRON-STATUS"
+                   move tr-new-value to pr-patron-status
+               when "BOOKS-OUT"
+                   if tr-new-value-books is numeric
+                       move tr-new-value-books to pr-books-out
+                   else
+                       Display "Rejected - patron " tr-patron-number
+                           " invalid books-out value " tr-new-value
+                       move "Y" to ws-reject-fg
+                   end-if
+               when "TOTAL-FEES"
+                   if tr-new-value-fees is numeric
+                       move tr-new-value-fees to pr-total-fees
+                   else
+                       Display "Rejected - patron " tr-patron-number
+                           " invalid total-fees value " tr-new-value
+                       move "Y" to ws-reject-fg
+                   end-if
+               when other
+                   Display "Rejected - patron " tr-patron-number
+                       " unknown field " tr-field-name
+                   move "Y" to ws-reject-fg
+           end-evaluate.
+       report-para.
+           Display "Records changed  : " ws-changed-count.
+           Display "Records rejected : " ws-rejected-count.
+           Close input-file.
+           Close trans-file.
+           Stop run.
