@@ -0,0 +1,130 @@
+       identification division.
+       program-id. Circulation.
+
+       environment division.
+       configuration section.
+       input-output section.
+       file-control.
+       select input-file assign to disk "C:\Patron.dat"
+           organization indexed
+           access random
+           record key pr-patron-number.
+
+       data division.
+
+       file section.
+       FD  input-file.
+       copy "Patron.cpy".
+
+       working-storage section.
+       01  ws-patron-number             pic X(03).
+       01  ws-found-fg                  pic X(01).
+       01  ws-item-type                 pic X(01).
+       01  ws-transaction                pic X(01).
+       01  ws-reject-fg                 pic X(01).
+
+       procedure division.
+       start-para.
+           Open i-o input-file.
+           Display "Circulation module".
+       read-para.
+           Display "Enter a Patron number, or Send to exit".
+           Accept ws-patron-number.
+           If ws-patron-number = spaces
+             go exit-para
+           end-if.
+           if ws-patron-number is not numeric
+               or ws-patron-number = "000"
+               Display "Invalid entry " ws-patron-number
+                   " - patron number must be 3 numeric digits"
+               go read-para
+           end-if.
+           move ws-patron-number to pr-patron-number.
+           move "Y" to ws-found-fg.
+           read input-file
+               key is pr-patron-number
+               invalid key move "N" to ws-found-fg.
+           if ws-found-fg = "N"
+               Display "Patron number " ws-patron-number " not on file"
+               go read-para
+           end-if.
+           Display "Item type - B)ook, P)eriodical, V)ideo : ".
+           Accept ws-item-type.
+           Display "Transaction - O)ut for checkout, I)n for ".
+           Display "  check-in : ".
+           Accept ws-transaction.
+           perform process-para thru process-para-exit.
+           go read-para.
+       process-para.
+           move "N" to ws-reject-fg.
+           if (ws-transaction = "O" or ws-transaction = "o")
+               and pr-patron-status = "C"
+               Display "Patron " pr-patron-number
+                   " account is closed - checkout not allowed"
+               go process-para-exit
+           end-if.
+           if ws-transaction = "O" or ws-transaction = "o"
+               evaluate ws-item-type
+                   when "B"
+                   when "b"
+                       if pr-book-right-sw = "N"
+                           move "Y" to ws-reject-fg
+                       end-if
+                   when "P"
+                   when "p"
+                       if pr-periodical-right-sw = "N"
+                           move "Y" to ws-reject-fg
+                       end-if
+                   when "V"
+                   when "v"
+                       if pr-video-right-sw = "N"
+                           move "Y" to ws-reject-fg
+                       end-if
+                   when other
+                       Display "Invalid item type " ws-item-type
+                       go process-para-exit
+               end-evaluate
+               if ws-reject-fg = "Y"
+                   Display "Patron " pr-patron-number
+                       " does not have borrowing rights for that item"
+                   go process-para-exit
+               end-if
+           else
+               evaluate ws-item-type
+                   when "B"
+                   when "b"
+                   when "P"
+                   when "p"
+                   when "V"
+                   when "v"
+                       continue
+                   when other
+                       Display "Invalid item type " ws-item-type
+                       go process-para-exit
+               end-evaluate
+           end-if.
+           evaluate ws-transaction
+               when "O"
+               when "o"
+                   add 1 to pr-books-out
+                   rewrite patron-record
+                   Display "Patron " pr-patron-number
+                       " checked out item, books out now "
+                       pr-books-out
+               when "I"
+               when "i"
+                   if pr-books-out > zero
+                       subtract 1 from pr-books-out
+                   end-if
+                   rewrite patron-record
+                   Display "Patron " pr-patron-number
+                       " checked in item, books out now "
+                       pr-books-out
+               when other
+                   Display "Invalid transaction code " ws-transaction
+           end-evaluate.
+       process-para-exit.
+           exit.
+       exit-para.
+           Close input-file.
+           Stop run.
