@@ -0,0 +1,62 @@
+       identification division.
+       program-id. FeeReport.
+
+       environment division.
+       configuration section.
+       input-output section.
+       file-control.
+       select input-file assign to disk "C:\Patron.dat"
+           organization indexed
+           access sequential
+           record key pr-patron-number.
+
+       data division.
+
+       file section.
+       FD  input-file.
+       copy "Patron.cpy".
+
+       working-storage section.
+       01  ws-eof-fg                    pic X(01) value "N".
+       01  ws-reply                    pic X(20).
+       01  ws-reply-threshold redefines ws-reply
+                                       pic 9(03)v9(02).
+       01  ws-threshold                 pic 9(03)V99.
+       01  ws-grand-total               pic 9(07)V99 value zero.
+       01  ws-delinquent-count          pic 9(05) value zero.
+
+       procedure division.
+       start-para.
+           Display "Fee delinquency and revenue report".
+           Display "Enter fee threshold, 5 digits zero-padded,".
+           Display "  no point (999.99) : ".
+           Accept ws-reply.
+           if ws-reply-threshold is numeric
+               move ws-reply-threshold to ws-threshold
+           else
+               Display "Invalid threshold value " ws-reply
+                   " - using 000.00"
+               move zero to ws-threshold
+           end-if.
+           Open input input-file.
+           Display "Patron    Name                        ".
+           Display "  Privilege  Fees".
+       read-para.
+           read input-file
+               at end move "Y" to ws-eof-fg.
+           if ws-eof-fg = "Y"
+               go report-para
+           end-if.
+           add pr-total-fees to ws-grand-total.
+           if pr-total-fees > ws-threshold
+               add 1 to ws-delinquent-count
+               Display pr-patron-number "  " pr-first-name " "
+                   pr-last-name "  " pr-privilege-status "  "
+                   pr-total-fees
+           end-if.
+           go read-para.
+       report-para.
+           Display "Patrons over threshold : " ws-delinquent-count.
+           Display "Grand total fees on file : " ws-grand-total.
+           Close input-file.
+           Stop run.
