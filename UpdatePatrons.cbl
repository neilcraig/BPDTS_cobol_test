@@ -9,6 +9,8 @@
            organization indexed
            access random
            record key pr-patron-number.
+       select audit-file assign to disk "C:\PatronAudit.dat"
+           organization line sequential.
 
        data division.
 
@@ -16,6 +18,16 @@
        FD  input-file.
        copy "Patron.cpy".
 
+       FD  audit-file.
+       01  audit-record.
+        10  au-patron-number            pic X(03).
+        10  filler                      pic X(01) value space.
+        10  au-timestamp                pic X(17).
+        10  filler                      pic X(01) value space.
+        10  au-old-value                pic X(96).
+        10  filler                      pic X(01) value space.
+        10  au-new-value                pic X(96).
+
        working-storage section.
        01  ws-patron-number                 pic X(03).
        01  ws-found-fg                 pic X(01).
@@ -25,32 +37,205 @@
          03  ws-snme                   pic X(10).
          03  filler                      pic X(01) value space.
          03  ws-fees             pic 9(05).
+       01  ws-reply                    pic X(20).
+       01  ws-reply-fees redefines ws-reply
+                                       pic 9(03)v9(02).
+       01  ws-candidate-num            pic 9(03).
+       01  ws-found-num                pic 9(03).
+       01  ws-old-record                pic X(96).
+       01  ws-new-record                pic X(96).
+       01  ws-curr-date                pic 9(08).
+       01  ws-curr-time                pic 9(08).
+       01  ws-timestamp.
+         03  ws-timestamp-date         pic 9(08).
+         03  filler                      pic X(01) value "-".
+         03  ws-timestamp-time         pic 9(08).
 
        procedure division.
        start-para.
-           Open input input-file.
+           Open i-o input-file.
+           Open extend audit-file.
            Display "Update module".
        read-para.
-           Display "Enter a Patron number, or Send to exit".
+           Display "Enter a Patron number, N for New enrollment,".
+           Display "  or Send to exit".
            Accept ws-patron-number.
            If ws-patron-number = spaces
              go exit-para
            end-if.
+           if ws-patron-number = "N" or ws-patron-number = "n"
+               perform enroll-para thru enroll-para-exit
+               go read-para
+           end-if.
+           if ws-patron-number is not numeric
+               or ws-patron-number = "000"
+               Display "Invalid entry " ws-patron-number
+                   " - patron number must be 3 numeric digits"
+               go read-para
+           end-if.
            move ws-patron-number to pr-patron-number.
-           move "Y" to ws-found-fg. 
+           move "Y" to ws-found-fg.
            read input-file
                key is pr-patron-number
                invalid key move "N" to ws-found-fg.
            if ws-found-fg = "N"
-               Display "Invalid number " ws-patron-number " entered"
+               Display "Patron number " ws-patron-number " not on file"
                go read-para
            end-if
            move pr-first-name to ws-fname
            move pr-last-name to ws-snme.
            move pr-total-fees to ws-fees.
            Display "Patron details : " patron-record.
-           go read-para.  
+           Display "U)pdate fields, C)lose account,".
+           Display "  or Enter to skip : ".
+           Accept ws-reply.
+           if ws-reply = "C" or ws-reply = "c"
+               perform close-para
+           else
+               if ws-reply = "U" or ws-reply = "u"
+                   perform update-para
+               end-if
+           end-if.
+           go read-para.
+       update-para.
+           move patron-record to ws-old-record.
+           Display "Street address (" pr-street-address ") : ".
+           Accept ws-reply.
+           if ws-reply not = spaces
+               move ws-reply to pr-street-address
+           end-if.
+           Display "City (" pr-city ") : ".
+           Accept ws-reply.
+           if ws-reply not = spaces
+               move ws-reply to pr-city
+           end-if.
+           Display "State (" pr-state ") : ".
+           Accept ws-reply.
+           if ws-reply not = spaces
+               move ws-reply to pr-state
+           end-if.
+           Display "Zip (" pr-zip ") : ".
+           Accept ws-reply.
+           if ws-reply not = spaces
+               move ws-reply to pr-zip
+           end-if.
+           Display "Privilege status (" pr-privilege-status ") : ".
+           Accept ws-reply.
+           if ws-reply not = spaces
+               move ws-reply to pr-privilege-status
+           end-if.
+           Display "Patron status (" pr-patron-status ") : ".
+           Accept ws-reply.
+           if ws-reply not = spaces
+               move ws-reply to pr-patron-status
+           end-if.
+           Display "Books out, 2 digits zero-padded ("
+               pr-books-out ") : ".
+           Accept ws-reply.
+           if ws-reply not = spaces
+               if ws-reply(1:2) is numeric
+                   move ws-reply(1:2) to pr-books-out
+               else
+                   Display "Invalid books-out value " ws-reply
+                       " - field not changed"
+               end-if
+           end-if.
+           Display "Total fees, 5 digits zero-padded, no point ("
+               pr-total-fees ") : ".
+           Accept ws-reply.
+           if ws-reply not = spaces
+               if ws-reply-fees is numeric
+                   move ws-reply-fees to pr-total-fees
+               else
+                   Display "Invalid total-fees value " ws-reply
+                       " - field not changed"
+               end-if
+           end-if.
+           rewrite patron-record.
+           move patron-record to ws-new-record.
+           perform audit-write-para.
+           Display "Patron " pr-patron-number " updated".
+       enroll-para.
+           move zero to ws-candidate-num.
+           move "Y" to ws-found-fg.
+           perform find-slot-para varying ws-candidate-num
+               from 1 by 1
+               until ws-candidate-num > 999
+                  or ws-found-fg = "N".
+           if ws-found-fg = "Y"
+               Display "No patron numbers available"
+               go enroll-para-exit
+           end-if.
+           move ws-found-num to pr-patron-number.
+           Display "Enrolling new patron " pr-patron-number.
+           Display "First name : ".
+           Accept pr-first-name.
+           Display "Last name : ".
+           Accept pr-last-name.
+           Display "Street address : ".
+           Accept pr-street-address.
+           Display "City : ".
+           Accept pr-city.
+           Display "State : ".
+           Accept pr-state.
+           Display "Zip : ".
+           Accept pr-zip.
+           perform enroll-date-para.
+           Display "Initial privilege status : ".
+           Accept pr-privilege-status.
+           move "A" to pr-patron-status.
+           move "Y" to pr-book-right-sw.
+           move "Y" to pr-periodical-right-sw.
+           move "Y" to pr-video-right-sw.
+           move zero to pr-books-out.
+           move zero to pr-total-fees.
+           move spaces to ws-old-record.
+           write patron-record
+               invalid key
+                   Display "Patron " pr-patron-number
+                       " already exists, not added"
+               not invalid key
+                   move patron-record to ws-new-record
+                   perform audit-write-para
+                   Display "Patron " pr-patron-number " enrolled".
+       enroll-para-exit.
+           exit.
+       enroll-date-para.
+           Display "Seniority date (MMDDYYYY) : ".
+           Accept pr-seniority-date.
+           if pr-seniority-date is not numeric
+               or pr-seniority-year = zero
+               Display "Invalid seniority date " pr-seniority-date
+                   " - enter 8 numeric digits MMDDYYYY"
+               go enroll-date-para
+           end-if.
+       close-para.
+           move patron-record to ws-old-record.
+           move "C" to pr-patron-status.
+           rewrite patron-record.
+           move patron-record to ws-new-record.
+           perform audit-write-para.
+           Display "Patron " pr-patron-number " account closed".
+       find-slot-para.
+           move ws-candidate-num to pr-patron-number.
+           move "Y" to ws-found-fg.
+           read input-file
+               key is pr-patron-number
+               invalid key move "N" to ws-found-fg.
+           if ws-found-fg = "N"
+               move ws-candidate-num to ws-found-num
+           end-if.
+       audit-write-para.
+           move pr-patron-number to au-patron-number.
+           accept ws-curr-date from date yyyymmdd.
+           accept ws-curr-time from time.
+           move ws-curr-date to ws-timestamp-date.
+           move ws-curr-time to ws-timestamp-time.
+           move ws-timestamp to au-timestamp.
+           move ws-old-record to au-old-value.
+           move ws-new-record to au-new-value.
+           write audit-record.
        exit-para.
            Close input-file.
+           Close audit-file.
            Stop run.
-       
\ No newline at end of file
