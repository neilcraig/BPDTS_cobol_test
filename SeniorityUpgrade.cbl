@@ -0,0 +1,72 @@
+       identification division.
+       program-id. SeniorityUpgrade.
+
+       environment division.
+       configuration section.
+       input-output section.
+       file-control.
+       select input-file assign to disk "C:\Patron.dat"
+           organization indexed
+           access sequential
+           record key pr-patron-number.
+
+       data division.
+
+       file section.
+       FD  input-file.
+       copy "Patron.cpy".
+
+       working-storage section.
+       01  ws-eof-fg                    pic X(01) value "N".
+       01  ws-curr-date                 pic 9(08).
+       01  ws-curr-date-r redefines ws-curr-date.
+         03  ws-curr-year              pic 9(04).
+         03  ws-curr-month             pic 9(02).
+         03  ws-curr-day               pic 9(02).
+       01  ws-years-of-service          pic 9(03).
+       01  ws-upgraded-count            pic 9(05) value zero.
+
+       procedure division.
+       start-para.
+           Display "Seniority-based privilege upgrade run".
+           Accept ws-curr-date from date yyyymmdd.
+           Open i-o input-file.
+       read-para.
+           read input-file
+               at end move "Y" to ws-eof-fg.
+           if ws-eof-fg = "Y"
+               go report-para
+           end-if.
+           perform compute-years-para.
+           perform upgrade-para.
+           go read-para.
+       compute-years-para.
+           compute ws-years-of-service =
+               ws-curr-year - pr-seniority-year.
+           if ws-curr-month < pr-seniority-month
+               or (ws-curr-month = pr-seniority-month
+                   and ws-curr-day < pr-seniority-day)
+               subtract 1 from ws-years-of-service
+           end-if.
+       upgrade-para.
+           if ws-years-of-service >= 5
+               and pr-privilege-status not = "S"
+               move "S" to pr-privilege-status
+               rewrite patron-record
+               add 1 to ws-upgraded-count
+               Display "Patron " pr-patron-number
+                   " upgraded to Senior privilege"
+           else
+               if ws-years-of-service >= 1
+                   and pr-privilege-status = "N"
+                   move "M" to pr-privilege-status
+                   rewrite patron-record
+                   add 1 to ws-upgraded-count
+                   Display "Patron " pr-patron-number
+                       " upgraded to Member privilege"
+               end-if
+           end-if.
+       report-para.
+           Display "Patrons upgraded : " ws-upgraded-count.
+           Close input-file.
+           Stop run.
